@@ -44,10 +44,16 @@
                     02 odometer        PIC 999999 VALUE ZEROS.
                     02 fuel            PIC 999V99 VALUE ZEROS.
                     02 topup           PIC 9 VALUE ZEROS.
+                    02 valid_flag      PIC 9 VALUE 1.
+                        88 fillup_rejected VALUE 0.
                     02 refuel.
                         03 dist        PIC 9999 VALUE ZEROS.
                         03 spent       PIC 999V99 VALUE ZEROS.
                         03 mileage     PIC 99V99 VALUE ZEROS.
+                01 exception_count PIC 99 VALUE ZEROS.
+                01 exception_list OCCURS 99 TIMES.
+                    02 exc_odometer    PIC 999999 VALUE ZEROS.
+                    02 exc_reason      PIC X(30) VALUE SPACES.
                 01 aux_vars.
                     02 i               PIC 99 VALUE ZEROS.
                     02 j               PIC 99 VALUE ZEROS.
@@ -56,6 +62,11 @@
                     02 distance        PIC 9999 VALUE ZEROS.
                     02 fuel_spent      PIC 999V99 VALUE ZEROS.
                     02 last_odo        PIC 999999 VALUE ZEROS.
+                01 entry_data.
+                    02 entry_odometer  PIC 999999 VALUE ZEROS.
+                    02 entry_fuel_text PIC X(6) VALUE SPACES.
+                    02 entry_topup     PIC 9 VALUE ZEROS.
+                01 entry_line          PIC X(120) VALUE SPACES.
         PROCEDURE DIVISION.
             main.
                 ACCEPT csv_file_name FROM COMMAND-LINE.
@@ -65,31 +76,62 @@
                         MOVE "sample.csv" TO csv_file_name
                     WHEN "--usage"
                         DISPLAY "mileage <path_to_csv_file>"
+                        DISPLAY "       --enter"
+                        STOP RUN
+                    WHEN "--enter"
+                        PERFORM enter_fillup
                         STOP RUN
                 END-EVALUATE
                 PERFORM load_from_csv.
+                PERFORM validate_records.
                 PERFORM compute_mileage.
                 PERFORM show_results.
             STOP RUN.
-            
+
+            validate_records.
+                *> a fat-fingered fuel quantity or an out-of-sequence
+                *> odometer reading must not reach compute_mileage's
+                *> divide - flag it and move on instead.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i >= max_records OR odometer (i) = 0
+                    EVALUATE TRUE
+                        WHEN NOT fuel (i) > 0
+                            PERFORM reject_fillup
+                            MOVE "fuel not greater than zero" TO exc_reason (exception_count)
+                        WHEN i > 1 AND NOT odometer (i) > odometer (i - 1)
+                            PERFORM reject_fillup
+                            MOVE "odometer not increasing" TO exc_reason (exception_count)
+                    END-EVALUATE
+                END-PERFORM.
+
+            reject_fillup.
+                MOVE 0 TO valid_flag (i)
+                ADD 1 TO exception_count
+                MOVE odometer (i) TO exc_odometer (exception_count).
+
             compute_mileage.
                 PERFORM VARYING i FROM 2 BY 1 UNTIL i >= max_records OR odometer (i) = 0
-                    MOVE fuel (i) TO fuel_spent
-                    IF topup (i - 1) = 1 THEN
-                        MOVE odometer (i - 1) TO last_odo
+                    IF fillup_rejected (i) OR fillup_rejected (i - 1) THEN
+                        *> flagged by validate_records - nothing sound
+                        *> to compute for this reading
+                        CONTINUE
                     ELSE
-                        COMPUTE aux = i - 1
-                        PERFORM VARYING j FROM aux BY -1 UNTIL topup (j) = 1 or j = 1
-                            SUBTRACT odometer (i) FROM odometer (j) GIVING distance
-                            ADD fuel(j) TO fuel_spent
-                            *>DISPLAY "b" fuel(j) fuel_spent distance
-                        END-PERFORM
+                        MOVE fuel (i) TO fuel_spent
+                        IF topup (i - 1) = 1 THEN
+                            MOVE odometer (i - 1) TO last_odo
+                        ELSE
+                            COMPUTE aux = i - 1
+                            PERFORM VARYING j FROM aux BY -1 UNTIL topup (j) = 1 or j = 1
+                                SUBTRACT odometer (i) FROM odometer (j) GIVING distance
+                                ADD fuel(j) TO fuel_spent
+                                *>DISPLAY "b" fuel(j) fuel_spent distance
+                            END-PERFORM
+                        END-IF
+                        SUBTRACT odometer (i) FROM last_odo GIVING distance
+                        DIVIDE distance BY fuel_spent GIVING mileage (i)
+                        MOVE distance TO dist (i)
+                        MOVE fuel_spent TO spent (i)
+                        *>DISPLAY "distance " distance " fuel " fuel_spent " mileage " mileage (i)
                     END-IF
-                    SUBTRACT odometer (i) FROM last_odo GIVING distance
-                    DIVIDE distance BY fuel_spent GIVING mileage (i)
-                    MOVE distance TO dist (i)
-                    MOVE fuel_spent TO spent (i)
-                    *>DISPLAY "distance " distance " fuel " fuel_spent " mileage " mileage (i)
                 END-PERFORM.
 
             show_results.
@@ -104,7 +146,34 @@
                             mileage (i) SPACE
                     END-DISPLAY
                 END-PERFORM.
-            
+                DISPLAY "Rejected rows: " exception_count.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > exception_count
+                    DISPLAY "  -- odometer " exc_odometer (i) ": " exc_reason (i)
+                END-PERFORM.
+
+            enter_fillup.
+                *> lets a fill-up be keyed in straight from the pump
+                *> instead of hand-editing the csv - appends one
+                *> correctly delimited row for the next batch run.
+                DISPLAY "CSV file to append to: " WITH NO ADVANCING.
+                ACCEPT csv_file_name.
+                DISPLAY "Odometer reading: " WITH NO ADVANCING.
+                ACCEPT entry_odometer.
+                DISPLAY "Fuel quantity, with the decimal point (e.g. 45.50): "
+                    WITH NO ADVANCING.
+                ACCEPT entry_fuel_text.
+                DISPLAY "Top-up? (1=yes, 0=no): " WITH NO ADVANCING.
+                ACCEPT entry_topup.
+                MOVE SPACES TO entry_line.
+                STRING entry_odometer DELIMITED BY SIZE ";"
+                        entry_fuel_text DELIMITED BY SPACE ";"
+                        entry_topup DELIMITED BY SIZE
+                    INTO entry_line
+                OPEN EXTEND csv_file.
+                WRITE line_record FROM entry_line.
+                CLOSE csv_file.
+                DISPLAY "Added: " entry_line.
+
             load_from_csv.
                 DISPLAY "Loading data from CSV..."
                 MOVE 1 TO i.
