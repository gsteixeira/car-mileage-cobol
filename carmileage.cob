@@ -17,8 +17,18 @@
         *> 
         *> Calculate car gas mileage in COBOL reading data from a csv
         *>  The csv file must have the following format:
-        *>      odometer_read;gas_quantity;is_top_up?(0 or 1)
-        *> 
+        *>      vehicle_id;odometer_read;gas_quantity;is_top_up?(0 or 1);fuel_type(G or D);price_per_liter
+        *>  vehicle_id identifies which car a row belongs to, so one CSV
+        *>  can carry an entire fleet's fill-ups in a single run. Rows for
+        *>  the same vehicle_id are expected to stay together in reading
+        *>  order, the same way a car's own fill-ups would land together
+        *>  in its own spreadsheet, and the first reading on file for a
+        *>  vehicle is expected to be a top-up, the same way the very
+        *>  first row of the original single-car file had to be. fuel_type
+        *>  is "G" for gas/petrol or "D" for diesel, and picks which CO2
+        *>  constant a row is costed at. price_per_liter is what was paid
+        *>  per liter at that fill-up.
+        *>
         *> compiles like this:  cobc -x --free carmileage.cob
         *> runs like this:      ./mileage path_to_data_file.csv
         *>
@@ -32,21 +42,81 @@
                 FILE-CONTROL.
                     SELECT csv_file ASSIGN TO csv_file_name
                         ORGANIZATION IS LINE SEQUENTIAL.
+                    SELECT fillup_master_file ASSIGN TO master_file_name
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE IS DYNAMIC
+                        RECORD KEY IS fm_key
+                        FILE STATUS IS fillup_master_status.
+                    SELECT report_file ASSIGN TO report_file_name
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS report_file_status.
+                    SELECT checkpoint_file ASSIGN TO checkpoint_file_name
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS checkpoint_file_status.
         DATA DIVISION.
             FILE SECTION.
                 FD  csv_file.
                     01 line_record  PIC X(120) VALUE SPACES.
+                FD  fillup_master_file.
+                    01 fillup_master_record.
+                        02 fm_key.
+                            03 fm_vehicle_id   PIC X(10).
+                            03 fm_seq_no       PIC 9(6).
+                        02 fm_odometer     PIC 9(6).
+                        02 fm_fuel         PIC 999V99.
+                        02 fm_topup        PIC 9.
+                        02 fm_fuel_type    PIC X.
+                        02 fm_price_paid   PIC 99V999.
+                FD  report_file.
+                    01 report_line  PIC X(132) VALUE SPACES.
+                FD  checkpoint_file.
+                    01 checkpoint_record  PIC X(140) VALUE SPACES.
             WORKING-STORAGE SECTION.
                 01 CONST_GAS_CO2_KG    PIC 9V99 VALUE 2.31.
                 01 CONST_DIESEL_CO2_KG PIC 9V99 VALUE 2.73.
                 01 CONST_TREE_TON_CO2  PIC 9V99 VALUE 0.06.
+                01 CONST_CHECKPOINT_EVERY PIC 9(3) VALUE 25.
+                01 CONST_MAINT_DROP_PCT   PIC 9V99 VALUE 0.20.
                 01 csv_data.
-                    02 csv_file_name   PIC X(125) VALUE SPACES.
-                    01 end_of_file     PIC 9 VALUE ZERO.
-                01 fillup OCCURS 99 TIMES.
+                    02 csv_file_name      PIC X(125) VALUE SPACES.
+                    02 master_file_name   PIC X(125) VALUE "fillup_master.dat".
+                    02 report_file_name   PIC X(125) VALUE SPACES.
+                    02 checkpoint_file_name PIC X(125) VALUE SPACES.
+                    01 end_of_file        PIC 9 VALUE ZERO.
+                01 fillup_master_status  PIC XX VALUE SPACES.
+                01 report_file_status    PIC XX VALUE SPACES.
+                01 checkpoint_file_status PIC XX VALUE SPACES.
+                01 line_out              PIC X(132) VALUE SPACES.
+                01 command_tokens.
+                    02 command_token OCCURS 4 TIMES PIC X(125) VALUE SPACES.
+                01 token_idx             PIC 9 VALUE ZEROS.
+                01 next_seq_no           PIC 9(6) VALUE ZEROS.
+                01 rec_count PIC 9(4) VALUE ZEROS.
+                01 restart_mode          PIC 9 VALUE ZERO.
+                01 enter_mode            PIC 9 VALUE ZERO.
+                01 entry_data.
+                    02 entry_vehicle_id  PIC X(10) VALUE SPACES.
+                    02 entry_odometer    PIC 999999 VALUE ZEROS.
+                    02 entry_fuel_text   PIC X(6) VALUE SPACES.
+                    02 entry_topup       PIC 9 VALUE ZEROS.
+                    02 entry_fuel_type   PIC X VALUE "G".
+                    02 entry_price_text  PIC X(6) VALUE SPACES.
+                01 entry_line            PIC X(120) VALUE SPACES.
+                01 line_number           PIC 9(6) VALUE ZEROS.
+                01 lines_to_skip         PIC 9(6) VALUE ZEROS.
+                01 checkpoint_line       PIC X(140) VALUE SPACES.
+                01 ck_csv_name           PIC X(125) VALUE SPACES.
+                01 ck_line_no            PIC 9(6) VALUE ZEROS.
+                01 fillup OCCURS 1 TO 9999 TIMES DEPENDING ON rec_count.
+                    02 vehicle_id      PIC X(10) VALUE SPACES.
                     02 odometer        PIC 999999 VALUE ZEROS.
                     02 fuel            PIC 999V99 VALUE ZEROS.
                     02 topup           PIC 9 VALUE ZEROS.
+                    02 fuel_type       PIC X VALUE "G".
+                        88 fuel_is_diesel VALUE "D".
+                    02 price_paid      PIC 99V999 VALUE ZEROS.
+                    02 valid_flag      PIC 9 VALUE 1.
+                        88 fillup_rejected VALUE 0.
                     02 refuel.
                         03 dist        PIC 9999 VALUE ZEROS.
                         03 spent       PIC 999V99 VALUE ZEROS.
@@ -55,112 +125,620 @@
                         03 kg_co2      PIC 999V99 VALUE ZEROS.
                         03 co2_by_km   PIC 9V999 VALUE ZEROS.
                         03 trees       PIC 99V99 VALUE ZEROS.
+                    02 cost_impact.
+                        03 cost_amount     PIC 9999V99 VALUE ZEROS.
+                        03 cost_per_km     PIC 99V999 VALUE ZEROS.
+                        03 cost_per_100km  PIC 9999V99 VALUE ZEROS.
+                        03 cost_trend      PIC X VALUE SPACE.
+                            88 cost_trend_up   VALUE "U".
+                            88 cost_trend_down VALUE "D".
+                    02 maintenance_flag    PIC X VALUE SPACE.
+                        88 maintenance_warning VALUE "W".
                 01 enviromental_stats.
-                    02 total_co2_kg    PIC 9999V99 VALUE ZEROS.
-                    02 total_co2_tons  PIC 99V999 VALUE ZEROS.
-                    02 total_trees     PIC 999V99 VALUE ZEROS.
+                    *> lifetime-to-date figures over the whole durable
+                    *> master file (see req 000), not just this run, so
+                    *> these need enough headroom for years of a fleet's
+                    *> fill-ups to accumulate without wrapping.
+                    02 total_co2_kg    PIC 9(7)V99 VALUE ZEROS.
+                    02 total_co2_tons  PIC 9(5)V999 VALUE ZEROS.
+                    02 total_trees     PIC 9(7)V99 VALUE ZEROS.
+                01 cost_stats.
+                    02 total_spend      PIC 9(7)V99 VALUE ZEROS.
+                    02 total_distance   PIC 9(7)V9 VALUE ZEROS.
+                    02 avg_cost_per_km  PIC 99V999 VALUE ZEROS.
+                01 exception_count PIC 9(4) VALUE ZEROS.
+                01 exception_list OCCURS 1 TO 9999 TIMES
+                                    DEPENDING ON exception_count.
+                    02 exc_vehicle_id  PIC X(10) VALUE SPACES.
+                    02 exc_odometer    PIC 999999 VALUE ZEROS.
+                    02 exc_reason      PIC X(30) VALUE SPACES.
                 01 aux_vars.
-                    02 i               PIC 99 VALUE ZEROS.
-                    02 j               PIC 99 VALUE ZEROS.
+                    02 i               PIC 9(4) VALUE ZEROS.
+                    02 j               PIC 9(4) VALUE ZEROS.
                     02 aux             PIC 999 VALUE ZEROS.
-                    02 max_records     PIC 99  VALUE 99.
+                    02 max_records     PIC 9(4) VALUE 9999.
                     02 distance        PIC 9999 VALUE ZEROS.
                     02 fuel_spent      PIC 999V99 VALUE ZEROS.
                     02 last_odo        PIC 999999 VALUE ZEROS.
+                    02 prev_cost_100km PIC 9999V99 VALUE ZEROS.
                     02 total_mileage   PIC 9999V99 VALUE ZEROS.
-                    02 total_fuel      PIC 9999V99 VALUE ZEROS.
                     02 count_topups    PIC 99 VALUE ZEROS.
                     02 avg_mileage     PIC 99V9 VALUE ZEROS.
+                    02 current_vehicle PIC X(10) VALUE SPACES.
+                    02 vehicle_mileage PIC 9999V99 VALUE ZEROS.
+                    02 vehicle_topups  PIC 99 VALUE ZEROS.
+                    02 vehicle_fuel    PIC 9999V99 VALUE ZEROS.
+                    02 vehicle_co2_kg  PIC 9(7)V99 VALUE ZEROS.
+                    02 vehicle_co2_tons PIC 9(5)V999 VALUE ZEROS.
+                    02 vehicle_trees   PIC 9(7)V99 VALUE ZEROS.
+                    02 trim_len        PIC 999 VALUE ZEROS.
+                    02 vehicle_avg     PIC 99V9 VALUE ZEROS.
+                    02 checkpoint_mod  PIC 999 VALUE ZEROS.
+                    02 baseline_mileage   PIC 99V99 VALUE ZEROS.
+                    02 baseline_count     PIC 9(4) VALUE ZEROS.
+                    02 baseline_threshold PIC 99V99 VALUE ZEROS.
+                01 report_edit_fields.
+                    *> STRING copies a numeric item's digits with no
+                    *> decimal point at all, so every fractional figure
+                    *> printed in the report gets moved into one of
+                    *> these numeric-edited fields first, to put the
+                    *> decimal point back before it goes into line_out.
+                    02 edit_fuel           PIC Z9.99.
+                    02 edit_mileage        PIC Z9.99.
+                    02 edit_kg_co2         PIC ZZ9.99.
+                    02 edit_trees          PIC Z9.99.
+                    02 edit_co2_by_km      PIC 9.999.
+                    02 edit_cost_amount    PIC ZZZ9.99.
+                    02 edit_cost_per_100km PIC ZZZ9.99.
+                    02 edit_total_co2_tons PIC Z(4)9.999.
+                    02 edit_total_trees    PIC Z(6)9.99.
+                    02 edit_avg_mileage    PIC Z9.9.
+                    02 edit_total_spend    PIC Z(6)9.99.
+                    02 edit_avg_cost_km    PIC Z9.999.
+                    02 edit_vehicle_tons   PIC Z(4)9.999.
+                    02 edit_vehicle_trees  PIC Z(6)9.99.
+                    02 edit_vehicle_avg    PIC Z9.9.
         PROCEDURE DIVISION.
             main.
-                ACCEPT csv_file_name FROM COMMAND-LINE.
-                EVALUATE csv_file_name 
+                PERFORM parse_command_line.
+                EVALUATE csv_file_name
                     WHEN SPACE
                         DISPLAY "no csv file supplied. Will stick to default"
                         MOVE "sample.csv" TO csv_file_name
                     WHEN "--usage"
-                        DISPLAY "mileage <path_to_csv_file>"
+                        DISPLAY "mileage <path_to_csv_file> [<path_to_report_file>]"
+                        DISPLAY "       [--report=<path_to_report_file>]"
+                        DISPLAY "       [--checkpoint=<path_to_checkpoint_file>] [--restart] [--enter]"
                         STOP RUN
                 END-EVALUATE
+                IF report_file_name = SPACES THEN
+                    MOVE "mileage_report.txt" TO report_file_name
+                END-IF
+                IF checkpoint_file_name = SPACES THEN
+                    *> one checkpoint per csv, not one shared file, so a
+                    *> nightly run over several vehicles' csvs in the
+                    *> same directory can't have one file's checkpoint
+                    *> clobber another's. Trim to the real length first -
+                    *> DELIMITED BY SPACE would stop at the first embedded
+                    *> space in a path, not just the trailing padding.
+                    PERFORM trim_csv_file_name
+                    STRING csv_file_name (1:trim_len) DELIMITED BY SIZE
+                            ".ckpt"
+                        INTO checkpoint_file_name
+                END-IF
+                IF enter_mode = 1 THEN
+                    PERFORM enter_fillup
+                    STOP RUN
+                END-IF.
                 PERFORM load_from_csv.
+                PERFORM validate_records.
                 PERFORM compute_mileage.
                 PERFORM show_results.
             STOP RUN.
-            
+
+            validate_records.
+                *> fat-fingered fuel quantities and out-of-sequence
+                *> odometer readings must not flow into compute_mileage,
+                *> they need to be flagged and skipped instead.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > rec_count
+                    EVALUATE TRUE
+                        WHEN NOT fuel (i) > 0
+                            PERFORM reject_fillup
+                            MOVE "fuel not greater than zero" TO exc_reason (exception_count)
+                        WHEN i > 1 AND vehicle_id (i) = vehicle_id (i - 1)
+                                AND NOT odometer (i) > odometer (i - 1)
+                            PERFORM reject_fillup
+                            MOVE "odometer not increasing" TO exc_reason (exception_count)
+                    END-EVALUATE
+                END-PERFORM.
+
+            reject_fillup.
+                MOVE 0 TO valid_flag (i)
+                ADD 1 TO exception_count
+                MOVE vehicle_id (i) TO exc_vehicle_id (exception_count)
+                MOVE odometer (i) TO exc_odometer (exception_count).
+
+            parse_command_line.
+                *> pull each argument straight from the OS's own argument
+                *> list instead of re-splitting the whole command line on
+                *> spaces - a csv/report path with an embedded space
+                *> survives argv splitting (the shell already quoted it
+                *> going in) but a second, blind UNSTRING on ALL SPACE
+                *> would shred it right back into separate tokens.
+                PERFORM VARYING token_idx FROM 1 BY 1 UNTIL token_idx > 4
+                    DISPLAY token_idx UPON ARGUMENT-NUMBER
+                    MOVE SPACES TO command_token (token_idx)
+                    ACCEPT command_token (token_idx) FROM ARGUMENT-VALUE
+                        ON EXCEPTION
+                            MOVE SPACES TO command_token (token_idx)
+                    END-ACCEPT
+                END-PERFORM.
+                PERFORM VARYING token_idx FROM 1 BY 1 UNTIL token_idx > 4
+                    EVALUATE TRUE
+                        WHEN command_token (token_idx) = SPACES
+                            CONTINUE
+                        WHEN command_token (token_idx) (1:9) = "--report="
+                            MOVE command_token (token_idx) (10:116)
+                                TO report_file_name
+                        WHEN command_token (token_idx) (1:13) = "--checkpoint="
+                            MOVE command_token (token_idx) (14:112)
+                                TO checkpoint_file_name
+                        WHEN command_token (token_idx) = "--usage"
+                            MOVE "--usage" TO csv_file_name
+                        WHEN command_token (token_idx) = "--restart"
+                            MOVE 1 TO restart_mode
+                        WHEN command_token (token_idx) = "--enter"
+                            MOVE 1 TO enter_mode
+                        WHEN csv_file_name = SPACES
+                            MOVE command_token (token_idx) TO csv_file_name
+                        WHEN report_file_name = SPACES
+                            MOVE command_token (token_idx) TO report_file_name
+                    END-EVALUATE
+                END-PERFORM.
+
+            trim_csv_file_name.
+                *> csv_file_name is a fixed PIC X(125) field padded with
+                *> trailing spaces - find where the real path ends so a
+                *> STRING built off it doesn't either truncate at an
+                *> embedded space (DELIMITED BY SPACE) or drag a hundred
+                *> literal blanks into an OS filename (DELIMITED BY SIZE
+                *> on the whole field).
+                MOVE 125 TO trim_len.
+                PERFORM UNTIL trim_len = 0
+                        OR csv_file_name (trim_len:1) NOT = SPACE
+                    SUBTRACT 1 FROM trim_len
+                END-PERFORM.
+
             compute_mileage.
-                PERFORM VARYING i FROM 2 BY 1 UNTIL odometer (i) = 0 
-                                                    OR i >= max_records
-                    MOVE fuel (i) TO fuel_spent
-                    IF topup (i - 1) = 1 THEN
-                        MOVE odometer (i - 1) TO last_odo
+                IF rec_count > 0 THEN
+                    *> the very first record on the whole file has no
+                    *> earlier reading at all to measure a distance
+                    *> against (same reason a vehicle's own first
+                    *> reading is skipped below) - still cost something,
+                    *> just nothing total_distance ever counts, so its
+                    *> cost stays out of total_spend too.
+                    COMPUTE cost_amount (1) = fuel (1) * price_paid (1)
+                END-IF.
+                PERFORM VARYING i FROM 2 BY 1 UNTIL i > rec_count
+                    COMPUTE cost_amount (i) = fuel (i) * price_paid (i)
+                    IF fillup_rejected (i) THEN
+                        *> flagged by validate_records - fuel or odometer
+                        *> reading is unusable, do not let it into the
+                        *> mileage/CO2 totals
+                        CONTINUE
+                    ELSE IF vehicle_id (i) NOT = vehicle_id (i - 1)
+                            OR fillup_rejected (i - 1) THEN
+                        *> first fill-up on file for this vehicle, or the
+                        *> previous reading was rejected - nothing sound
+                        *> to measure this one against
+                        IF vehicle_id (i) NOT = vehicle_id (i - 1) THEN
+                            MOVE ZEROS TO baseline_mileage baseline_count
+                            MOVE ZEROS TO prev_cost_100km
+                        END-IF
+                        CONTINUE
                     ELSE
-                        COMPUTE aux = i - 1
-                        PERFORM VARYING j FROM aux BY -1 UNTIL
-                                topup (j) = 1 or j = 1
-                            SUBTRACT odometer (i) FROM odometer (j) 
-                                GIVING distance
-                            ADD fuel(j) TO fuel_spent
-                            *>DISPLAY "b" fuel(j) fuel_spent distance
-                        END-PERFORM
+                        MOVE fuel (i) TO fuel_spent
+                        IF topup (i - 1) = 1 THEN
+                            MOVE odometer (i - 1) TO last_odo
+                        ELSE
+                            COMPUTE aux = i - 1
+                            PERFORM VARYING j FROM aux BY -1 UNTIL
+                                    topup (j) = 1 OR j = 1
+                                    OR vehicle_id (j) NOT = vehicle_id (i)
+                                SUBTRACT odometer (i) FROM odometer (j)
+                                    GIVING distance
+                                ADD fuel(j) TO fuel_spent
+                                *>DISPLAY "b" fuel(j) fuel_spent distance
+                            END-PERFORM
+                        END-IF
+                        SUBTRACT odometer (i) FROM last_odo GIVING distance
+                        DIVIDE distance BY fuel_spent GIVING mileage (i)
+                        MOVE distance TO dist (i)
+                        MOVE fuel_spent TO spent (i)
+                        *> compute enviromental impact
+                        IF fuel_is_diesel (i) THEN
+                            COMPUTE kg_co2 (i) = fuel_spent * CONST_DIESEL_CO2_KG
+                        ELSE
+                            COMPUTE kg_co2 (i) = fuel_spent * CONST_GAS_CO2_KG
+                        END-IF
+                        COMPUTE co2_by_km (i) = kg_co2 (i) / distance
+                        COMPUTE trees (i) = (kg_co2 (i) / 1000) / CONST_TREE_TON_CO2
+                        ADD kg_co2 (i) TO total_co2_kg
+                        *> compute what this fill-up cost, and how that
+                        *> compares to the previous fill-up's cost/100km
+                        COMPUTE cost_per_km (i) = cost_amount (i) / distance
+                        COMPUTE cost_per_100km (i) = cost_per_km (i) * 100
+                        IF prev_cost_100km > 0 THEN
+                            IF cost_per_100km (i) > prev_cost_100km THEN
+                                MOVE "U" TO cost_trend (i)
+                            ELSE IF cost_per_100km (i) < prev_cost_100km THEN
+                                MOVE "D" TO cost_trend (i)
+                            END-IF
+                        END-IF
+                        MOVE cost_per_100km (i) TO prev_cost_100km
+                        *> a mileage that has fallen well below this
+                        *> vehicle's own running average is worth an
+                        *> early warning, before it just blends into
+                        *> the overall average mileage
+                        IF baseline_count > 0 THEN
+                            COMPUTE baseline_threshold =
+                                baseline_mileage * (1 - CONST_MAINT_DROP_PCT)
+                            IF mileage (i) < baseline_threshold THEN
+                                MOVE "W" TO maintenance_flag (i)
+                            END-IF
+                        END-IF
+                        COMPUTE baseline_mileage =
+                            ((baseline_mileage * baseline_count) + mileage (i))
+                                / (baseline_count + 1)
+                        ADD 1 TO baseline_count
+                        ADD distance TO total_distance
+                        ADD cost_amount (i) TO total_spend
+                        IF topup (i) = 1 THEN
+                            ADD mileage (i) TO total_mileage
+                            ADD 1 TO count_topups
+                        END-IF
+                        *>DISPLAY "d " distance " f " fuel_spent " m " mileage (i)
+                        *>DISPLAY "e " kg_co2 (i) " c " tones " m " trees (i)
                     END-IF
-                    SUBTRACT odometer (i) FROM last_odo GIVING distance
-                    DIVIDE distance BY fuel_spent GIVING mileage (i)
-                    MOVE distance TO dist (i)
-                    MOVE fuel_spent TO spent (i)
-                    *> compute enviromental impact
-                    COMPUTE kg_co2 (i) = fuel_spent * CONST_GAS_CO2_KG
-                    COMPUTE co2_by_km (i) = kg_co2 (i) / distance
-                    COMPUTE trees (i) = (kg_co2 (i) / 1000) / CONST_TREE_TON_CO2
-                    IF topup (i) = 1 THEN
-                        ADD mileage (i) TO total_mileage
-                        ADD 1 TO count_topups
                     END-IF
-                    ADD fuel (i) TO total_fuel
-                    *>DISPLAY "d " distance " f " fuel_spent " m " mileage (i)
-                    *>DISPLAY "e " kg_co2 (i) " c " tones " m " trees (i)
                 END-PERFORM.
 
             show_results.
-                DISPLAY "id odometer fuel  kgCO2  trees kgco2/km mileage  "
-                PERFORM VARYING i from 1 BY 1 UNTIL odometer (i) = 0 
-                                                    OR i >= max_records
-                    DISPLAY i SPACE
-                            odometer (i) SPACE
-                            fuel (i) SPACE SPACE
-                            *>topup (i) SPACE SPACE SPACE SPACE
-                            *>dist (i) SPACE SPACE 
-                            *>spent (i) SPACE 
-                            kg_co2 (i) SPACE
-                            trees (i) SPACE
-                            co2_by_km (i) SPACE SPACE SPACE SPACE
-                            mileage (i) SPACE SPACE
-                    END-DISPLAY
+                OPEN OUTPUT report_file.
+                IF report_file_status NOT = "00" THEN
+                    DISPLAY "ERROR: could not open report file "
+                        report_file_name ": status " report_file_status
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                END-IF.
+                MOVE SPACES TO current_vehicle.
+                PERFORM VARYING i from 1 BY 1 UNTIL i > rec_count
+                    IF vehicle_id (i) NOT = current_vehicle THEN
+                        IF current_vehicle NOT = SPACES THEN
+                            PERFORM show_vehicle_totals
+                        END-IF
+                        MOVE vehicle_id (i) TO current_vehicle
+                        MOVE ZEROS TO vehicle_mileage vehicle_topups
+                                       vehicle_fuel vehicle_co2_kg
+                        MOVE SPACES TO line_out
+                        PERFORM print_line
+                        STRING "Vehicle: " current_vehicle
+                            DELIMITED BY SIZE INTO line_out
+                        PERFORM print_line
+                        MOVE "id odometer fuel  kgCO2  trees kgco2/km mileage  cost cost/100km trend"
+                            TO line_out
+                        PERFORM print_line
+                    END-IF
+                    MOVE fuel (i) TO edit_fuel
+                    MOVE kg_co2 (i) TO edit_kg_co2
+                    MOVE trees (i) TO edit_trees
+                    MOVE co2_by_km (i) TO edit_co2_by_km
+                    MOVE mileage (i) TO edit_mileage
+                    MOVE cost_amount (i) TO edit_cost_amount
+                    MOVE cost_per_100km (i) TO edit_cost_per_100km
+                    MOVE SPACES TO line_out
+                    STRING i " " odometer (i) " " edit_fuel "  "
+                            edit_kg_co2 " " edit_trees " " edit_co2_by_km
+                            "    " edit_mileage "  " edit_cost_amount " "
+                            edit_cost_per_100km " " cost_trend (i)
+                        DELIMITED BY SIZE INTO line_out
+                    PERFORM print_line
+                    IF maintenance_warning (i) THEN
+                        MOVE SPACES TO line_out
+                        STRING "  ** MAINTENANCE WARNING: " current_vehicle
+                                " mileage dropped to " edit_mileage
+                                " at odometer " odometer (i) " **"
+                            DELIMITED BY SIZE INTO line_out
+                        PERFORM print_line
+                    END-IF
+                    *> mileage (i) only carries a real computed value
+                    *> when compute_mileage found something to measure
+                    *> it against - the same three guards it uses
+                    *> (own rejection, vehicle's first row, prior row
+                    *> rejected) have to gate this average too, or a
+                    *> row that's still sitting on its VALUE ZEROS
+                    *> default drags the per-vehicle average down.
+                    IF topup (i) = 1 AND i > 1
+                            AND vehicle_id (i) = vehicle_id (i - 1)
+                            AND NOT fillup_rejected (i)
+                            AND NOT fillup_rejected (i - 1) THEN
+                        ADD mileage (i) TO vehicle_mileage
+                        ADD 1 TO vehicle_topups
+                    END-IF
+                    ADD fuel (i) TO vehicle_fuel
+                    ADD kg_co2 (i) TO vehicle_co2_kg
                 END-PERFORM.
-                MULTIPLY total_fuel BY CONST_GAS_CO2_KG GIVING total_co2_kg.
+                IF current_vehicle NOT = SPACES THEN
+                    PERFORM show_vehicle_totals
+                END-IF.
                 DIVIDE total_co2_kg BY 1000 GIVING total_co2_tons.
-                DISPLAY "Total Tons of CO2: " total_co2_tons.
                 COMPUTE total_trees = total_co2_tons / CONST_TREE_TON_CO2
-                DISPLAY "Need to plant: " total_trees " trees!".
                 COMPUTE avg_mileage = total_mileage / count_topups
-                DISPLAY "Average mileage: " avg_mileage.
+                MOVE SPACES TO line_out.
+                PERFORM print_line.
+                MOVE "=== Fleet totals ===" TO line_out.
+                PERFORM print_line.
+                MOVE total_co2_tons TO edit_total_co2_tons.
+                MOVE SPACES TO line_out.
+                STRING "Total Tons of CO2 (fleet total): " edit_total_co2_tons
+                    DELIMITED BY SIZE INTO line_out.
+                PERFORM print_line.
+                MOVE total_trees TO edit_total_trees.
+                MOVE SPACES TO line_out.
+                STRING "Need to plant: " edit_total_trees " trees!"
+                    DELIMITED BY SIZE INTO line_out.
+                PERFORM print_line.
+                MOVE avg_mileage TO edit_avg_mileage.
+                MOVE SPACES TO line_out.
+                STRING "Average mileage: " edit_avg_mileage
+                    DELIMITED BY SIZE INTO line_out.
+                PERFORM print_line.
+                IF total_distance > 0 THEN
+                    COMPUTE avg_cost_per_km = total_spend / total_distance
+                ELSE
+                    MOVE ZEROS TO avg_cost_per_km
+                END-IF.
+                MOVE total_spend TO edit_total_spend.
+                MOVE SPACES TO line_out.
+                STRING "Total spend: " edit_total_spend
+                    DELIMITED BY SIZE INTO line_out.
+                PERFORM print_line.
+                MOVE avg_cost_per_km TO edit_avg_cost_km.
+                MOVE SPACES TO line_out.
+                STRING "Average cost per km: " edit_avg_cost_km
+                    DELIMITED BY SIZE INTO line_out.
+                PERFORM print_line.
+                MOVE SPACES TO line_out.
+                STRING "Rejected rows (fleet total): " exception_count
+                    DELIMITED BY SIZE INTO line_out.
+                PERFORM print_line.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > exception_count
+                    MOVE SPACES TO line_out
+                    STRING "  -- " exc_vehicle_id (i) " odometer "
+                            exc_odometer (i) ": " exc_reason (i)
+                        DELIMITED BY SIZE INTO line_out
+                    PERFORM print_line
+                END-PERFORM.
+                CLOSE report_file.
+
+            show_vehicle_totals.
+                DIVIDE vehicle_co2_kg BY 1000 GIVING vehicle_co2_tons.
+                COMPUTE vehicle_trees = vehicle_co2_tons / CONST_TREE_TON_CO2
+                IF vehicle_topups > 0 THEN
+                    COMPUTE vehicle_avg = vehicle_mileage / vehicle_topups
+                ELSE
+                    MOVE ZEROS TO vehicle_avg
+                END-IF
+                MOVE vehicle_co2_tons TO edit_vehicle_tons.
+                MOVE vehicle_trees TO edit_vehicle_trees.
+                MOVE vehicle_avg TO edit_vehicle_avg.
+                MOVE SPACES TO line_out
+                STRING "-- " current_vehicle " totals: Tons of CO2 "
+                        edit_vehicle_tons " trees " edit_vehicle_trees
+                        " avg mileage " edit_vehicle_avg " --"
+                    DELIMITED BY SIZE INTO line_out
+                PERFORM print_line.
+
+            print_line.
+                DISPLAY line_out.
+                WRITE report_line FROM line_out.
+                IF report_file_status NOT = "00" THEN
+                    DISPLAY "ERROR: could not write to report file "
+                        report_file_name ": status " report_file_status
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                END-IF.
+
+            load_master_history.
+                *> pull in whatever fill-ups earlier runs already parked
+                *> in the durable master file, so today's CSV only adds
+                *> to the history instead of replacing it. The file is
+                *> keyed on vehicle_id first and sequence number second,
+                *> so reading it in key order (the default for READ NEXT
+                *> RECORD with no prior START) always hands back one
+                *> vehicle's rows together, whatever order the CSVs that
+                *> built up the history arrived in.
+                MOVE 0 TO rec_count.
+                MOVE 1 TO i.
+                MOVE 0 TO next_seq_no.
+                OPEN INPUT fillup_master_file.
+                IF fillup_master_status = "35" THEN
+                    CLOSE fillup_master_file
+                    OPEN OUTPUT fillup_master_file
+                    CLOSE fillup_master_file
+                    OPEN INPUT fillup_master_file
+                END-IF
+                IF fillup_master_status NOT = "00" THEN
+                    DISPLAY "ERROR: could not open master file "
+                        master_file_name ": status " fillup_master_status
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                END-IF.
+                MOVE 0 TO end_of_file.
+                PERFORM UNTIL end_of_file = 1
+                    READ fillup_master_file NEXT RECORD
+                        AT END MOVE 1 TO end_of_file
+                    END-READ
+                    IF end_of_file = 0 THEN
+                        ADD 1 TO rec_count
+                        MOVE fm_vehicle_id TO vehicle_id (i)
+                        MOVE fm_odometer TO odometer (i)
+                        MOVE fm_fuel TO fuel (i)
+                        MOVE fm_topup TO topup (i)
+                        MOVE fm_fuel_type TO fuel_type (i)
+                        MOVE fm_price_paid TO price_paid (i)
+                        IF fm_seq_no > next_seq_no THEN
+                            MOVE fm_seq_no TO next_seq_no
+                        END-IF
+                        ADD 1 TO i
+                    END-IF
+                END-PERFORM.
+                CLOSE fillup_master_file.
+
+            enter_fillup.
+                *> lets a fill-up be keyed in straight from the pump
+                *> instead of hand-editing the csv - appends one
+                *> correctly delimited row for the next batch run.
+                DISPLAY "Adding a fill-up to " csv_file_name.
+                DISPLAY "Vehicle ID: " WITH NO ADVANCING.
+                ACCEPT entry_vehicle_id.
+                DISPLAY "Odometer reading: " WITH NO ADVANCING.
+                ACCEPT entry_odometer.
+                DISPLAY "Fuel quantity, with the decimal point (e.g. 45.50): "
+                    WITH NO ADVANCING.
+                ACCEPT entry_fuel_text.
+                DISPLAY "Top-up? (1=yes, 0=no): " WITH NO ADVANCING.
+                ACCEPT entry_topup.
+                DISPLAY "Fuel type (G=gas, D=diesel): " WITH NO ADVANCING.
+                ACCEPT entry_fuel_type.
+                DISPLAY "Price paid per liter, with the decimal point (e.g. 1.899): "
+                    WITH NO ADVANCING.
+                ACCEPT entry_price_text.
+                MOVE SPACES TO entry_line.
+                *> DELIMITED BY SPACE would truncate a plate or nickname
+                *> at its first embedded space - trim the real length
+                *> instead so "Family Car" survives intact.
+                MOVE 10 TO trim_len.
+                PERFORM UNTIL trim_len = 0
+                        OR entry_vehicle_id (trim_len:1) NOT = SPACE
+                    SUBTRACT 1 FROM trim_len
+                END-PERFORM.
+                STRING entry_vehicle_id (1:trim_len) DELIMITED BY SIZE ";"
+                        entry_odometer DELIMITED BY SIZE ";"
+                        entry_fuel_text DELIMITED BY SPACE ";"
+                        entry_topup DELIMITED BY SIZE ";"
+                        entry_fuel_type DELIMITED BY SIZE ";"
+                        entry_price_text DELIMITED BY SPACE
+                    INTO entry_line
+                OPEN EXTEND csv_file.
+                WRITE line_record FROM entry_line.
+                CLOSE csv_file.
+                DISPLAY "Added: " entry_line.
+
+            read_checkpoint.
+                *> a --restart run picks up where the last interrupted
+                *> load of this same csv left off, instead of
+                *> re-appending rows already sitting in the master file.
+                MOVE 0 TO lines_to_skip.
+                OPEN INPUT checkpoint_file.
+                IF checkpoint_file_status = "00" THEN
+                    READ checkpoint_file
+                        AT END CONTINUE
+                    END-READ
+                    IF checkpoint_file_status = "00" THEN
+                        MOVE checkpoint_record TO checkpoint_line
+                        UNSTRING checkpoint_line DELIMITED BY ";"
+                            INTO ck_csv_name ck_line_no
+                        END-UNSTRING
+                        IF ck_csv_name = csv_file_name THEN
+                            MOVE ck_line_no TO lines_to_skip
+                        END-IF
+                    END-IF
+                    CLOSE checkpoint_file
+                END-IF.
+
+            write_checkpoint.
+                *> a small progress marker for this csv - which line
+                *> of it has already been safely written to the master
+                *> file - so a later --restart run can skip past it.
+                MOVE SPACES TO checkpoint_line.
+                PERFORM trim_csv_file_name.
+                STRING csv_file_name (1:trim_len) DELIMITED BY SIZE ";"
+                        line_number DELIMITED BY SIZE
+                    INTO checkpoint_line
+                OPEN OUTPUT checkpoint_file.
+                IF checkpoint_file_status NOT = "00" THEN
+                    DISPLAY "ERROR: could not open checkpoint file "
+                        checkpoint_file_name ": status " checkpoint_file_status
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                END-IF.
+                WRITE checkpoint_record FROM checkpoint_line.
+                IF checkpoint_file_status NOT = "00" THEN
+                    DISPLAY "ERROR: could not write checkpoint file "
+                        checkpoint_file_name ": status " checkpoint_file_status
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                END-IF.
+                CLOSE checkpoint_file.
 
             load_from_csv.
                 DISPLAY "Loading data from CSV..."
-                MOVE 1 TO i.
+                PERFORM load_master_history.
+                ADD 1 TO next_seq_no.
+                MOVE 0 TO line_number.
+                IF restart_mode = 1 THEN
+                    PERFORM read_checkpoint
+                END-IF.
                 OPEN INPUT csv_file.
+                OPEN I-O fillup_master_file.
+                IF fillup_master_status NOT = "00" THEN
+                    DISPLAY "ERROR: could not open master file "
+                        master_file_name ": status " fillup_master_status
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                END-IF.
                 MOVE 0 TO end_of_file.
                 PERFORM UNTIL end_of_file = 1
                     READ csv_file
                         AT END MOVE 1 TO end_of_file
                     END-READ
                     IF end_of_file = 0 THEN
-                        UNSTRING line_record DELIMITED BY ';'
-                            INTO odometer (i) 
-                                fuel (i)
-                                topup (i)
-                        END-UNSTRING
+                        ADD 1 TO line_number
+                        IF line_number > lines_to_skip THEN
+                            UNSTRING line_record DELIMITED BY ';'
+                                INTO fm_vehicle_id
+                                    fm_odometer
+                                    fm_fuel
+                                    fm_topup
+                                    fm_fuel_type
+                                    fm_price_paid
+                            END-UNSTRING
+                            MOVE next_seq_no TO fm_seq_no
+                            WRITE fillup_master_record
+                            IF fillup_master_status NOT = "00" THEN
+                                DISPLAY "ERROR: could not write master file "
+                                    master_file_name ": status " fillup_master_status
+                                MOVE 16 TO RETURN-CODE
+                                STOP RUN
+                            END-IF
+                            ADD 1 TO next_seq_no
+                            DIVIDE line_number BY CONST_CHECKPOINT_EVERY
+                                GIVING aux REMAINDER checkpoint_mod
+                            IF checkpoint_mod = 0 THEN
+                                PERFORM write_checkpoint
+                            END-IF
+                        END-IF
                     END-IF
-                    ADD 1 TO i
                 END-PERFORM
                 CLOSE csv_file.
+                CLOSE fillup_master_file.
+                IF line_number > 0 THEN
+                    PERFORM write_checkpoint
+                END-IF.
+                *> re-read the whole master file, now that today's rows
+                *> are in it, so the in-memory table is fully rebuilt in
+                *> vehicle_id order rather than patched in CSV read
+                *> order.
+                PERFORM load_master_history.
         END PROGRAM car-mileage.
